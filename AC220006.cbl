@@ -15,6 +15,25 @@
       *----------------------------------------------------------------*
       *    ARQUIVOS         I/O LRECL  DESCRICAO                       *
       *    TABELA TABPRO    I/O  071    DB2ADMIN.TABPRO                *
+      *    TABELA TABPRO_HIST  OUT N/A  DB2ADMIN.TABPRO_HIST           *
+      *    TABELA TABPRO_EXCLUIDOS OUT N/A DB2ADMIN.TABPRO_EXCLUIDOS   *
+      *    ARQCTL          IN   080    PARAMETROS DE GRUPO/PERCENTUAL  *
+      *                               E DE CONTROLE DA EXECUCAO        *
+      *    ARQREIN          I/O  040    CHECKPOINT DE REINICIO         *
+      *    ARQREJ           OUT  080    LISTA DE REJEITOS/EXCECOES     *
+      *    RELPRO           OUT  132    LISTAGEM DE PRECOS ALTERADOS   *
+      *    RELIMP           OUT  132    RESUMO DO IMPACTO MONETARIO    *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES                                    *
+      *----------------------------------------------------------------*
+      *    15/03/2024  RPS  HISTORICO DE PRECO EM TABPRO_HIST, FAIXA   *
+      *                     MIN/MAX POR CATEGORIA, GRUPOS/PERCENTUAIS  *
+      *                     VIA ARQCTL, REJEITA E CONTINUA, COMMIT     *
+      *                     PARCIAL COM REINICIO, LISTAGEM E RESUMO DE *
+      *                     IMPACTO IMPRESSOS, ARQUIVAMENTO EM         *
+      *                     TABPRO_EXCLUIDOS NO LUGAR DO DELETE DIRETO *
+      *    02/05/2024  RPS  PRECO PROGRAMADO (VIGENCIA FUTURA) E MODO  *
+      *                     DE SIMULACAO (S/N EXECUTA O DML/COMMIT)    *
       *================================================================*
        ENVIRONMENT                     DIVISION.
       *================================================================*
@@ -26,10 +45,109 @@
        INPUT-OUTPUT                    SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
+           SELECT ARQCTL-ARQ         ASSIGN TO ARQCTL
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WRK-STATUS-ARQCTL.
+      *
+           SELECT ARQREIN-ARQ        ASSIGN TO ARQREIN
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WRK-STATUS-ARQREIN.
+      *
+           SELECT ARQREJ-ARQ         ASSIGN TO ARQREJ
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WRK-STATUS-ARQREJ.
+      *
+           SELECT RELPRO-ARQ         ASSIGN TO RELPRO
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WRK-STATUS-RELPRO.
+      *
+           SELECT RELIMP-ARQ         ASSIGN TO RELIMP
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WRK-STATUS-RELIMP.
       *================================================================*
        DATA                            DIVISION.
-      *================================================================* 
+      *================================================================*
        FILE                            SECTION.
+      *----------------------------------------------------------------*
+      * ARQUIVO DE PARAMETROS/CONTROLE (GRUPOS, PERCENTUAIS E MODOS)   *
+      *----------------------------------------------------------------*
+       FD  ARQCTL-ARQ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-ARQCTL                      PIC X(080).
+      *----------------LAYOUT DO REGISTRO DO ARQCTL--------------------*
+       01 REG-CTL-DADOS REDEFINES REG-ARQCTL.
+           03 CTL-TIPO-REG             PIC X(01).
+               88 CTL-TIPO-GRUPO                        VALUE '1'.
+               88 CTL-TIPO-PARAMETRO                     VALUE '2'.
+           03 CTL-DADOS-GRUPO.
+               05 CTL-COD-GRUPO            PIC 9(01).
+               05 CTL-ACAO                 PIC X(01).
+               05 CTL-PERCENTUAL           PIC S9(3)V9(2) SIGN LEADING
+                                            SEPARATE CHARACTER.
+               05 FILLER                   PIC X(71).
+           03 CTL-DADOS-PARAMETRO REDEFINES CTL-DADOS-GRUPO.
+               05 CTL-QTD-COMMIT           PIC 9(05).
+               05 CTL-IND-SIMULACAO        PIC X(01).
+               05 CTL-IND-VIGENCIA         PIC X(01).
+               05 CTL-DT-VIGENCIA          PIC 9(08).
+               05 CTL-IND-REINICIO         PIC X(01).
+                   88 CTL-REINICIO-SIM         VALUE 'S'.
+                   88 CTL-REINICIO-NAO         VALUE 'N'.
+               05 FILLER                   PIC X(63).
+      *----------------------------------------------------------------*
+      * ARQUIVO DE CHECKPOINT/REINICIO                                 *
+      *----------------------------------------------------------------*
+       FD  ARQREIN-ARQ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-ARQREIN                      PIC X(040).
+      *----------------LAYOUT DO REGISTRO DE REINICIO------------------*
+       01 REG-REIN-DADOS REDEFINES REG-ARQREIN.
+           03 REIN-COD-GRUPO               PIC 9(01).
+           03 REIN-COD-CATEGORIA           PIC 9(03).
+           03 REIN-COD-PRODUTO             PIC 9(09).
+           03 REIN-DT-HORA                 PIC X(14).
+           03 REIN-IND-VIGENCIA            PIC X(01).
+           03 FILLER                       PIC X(12).
+      *----------------------------------------------------------------*
+      * LISTA DE REJEITOS/EXCECOES                                     *
+      *----------------------------------------------------------------*
+       FD  ARQREJ-ARQ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-ARQREJ                       PIC X(080).
+      *----------------LAYOUT DO REGISTRO DE REJEITOS/EXCECOES---------*
+       01 REG-REJ-DADOS REDEFINES REG-ARQREJ.
+           03 REJ-COD-GRUPO                PIC 9(01).
+           03 REJ-COD-CATEGORIA            PIC 9(03).
+           03 REJ-COD-PRODUTO              PIC 9(09).
+           03 REJ-TIPO-OCORRENCIA          PIC X(01).
+               88 REJ-OCORRENCIA-SQL                    VALUE 'S'.
+               88 REJ-OCORRENCIA-FAIXA                  VALUE 'F'.
+               88 REJ-OCORRENCIA-DELETE                 VALUE 'D'.
+               88 REJ-OCORRENCIA-ACAO                   VALUE 'C'.
+               88 REJ-OCORRENCIA-ARQUIVO                VALUE 'X'.
+           03 REJ-SQLCODE                  PIC S9(04) SIGN LEADING
+                                            SEPARATE CHARACTER.
+           03 REJ-PRECO-CALCULADO          PIC S9(08)V9(02) SIGN
+                                            LEADING SEPARATE CHARACTER.
+           03 REJ-DESCRICAO                PIC X(40).
+           03 FILLER                       PIC X(10).
+      *----------------------------------------------------------------*
+      * LISTAGEM DE PRECOS ALTERADOS/DELETADOS                         *
+      *----------------------------------------------------------------*
+       FD  RELPRO-ARQ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RELPRO                        PIC X(132).
+      *----------------------------------------------------------------*
+      * RESUMO DO IMPACTO MONETARIO POR GRUPO/CATEGORIA                *
+      *----------------------------------------------------------------*
+       FD  RELIMP-ARQ
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RELIMP                        PIC X(132).
       *================================================================*
        WORKING-STORAGE                 SECTION.
       *================================================================*
@@ -40,211 +158,1161 @@
            EXEC SQL
              INCLUDE DCLTBPRO
            END-EXEC.
+      *--------LAYOUT DO HISTORICO DE PRECO (DB2ADMIN.TABPRO_HIST)-----*
+           EXEC SQL
+             INCLUDE DCLTPHI
+           END-EXEC.
+      *--------LAYOUT DOS PRODUTOS EXCLUIDOS (TABPRO_EXCLUIDOS)--------*
+           EXEC SQL
+             INCLUDE DCLTPEX
+           END-EXEC.
       * --------VARIAVEIS AUXILIARES DE CALCULO E CONTADORES-----------*
        01 WRK-VARIAVEIS-AUXILIARES.
-           03 WRK-ACU-TABPRO           PIC 9(03)       VALUE ZEROS.
-           03 WRK-ACU-DELETADOS        PIC 9(03)       VALUE ZEROS.
-           03 WRK-ACU-ALTERADOS        PIC 9(03)       VALUE ZEROS.
+           03 WRK-ACU-TABPRO           PIC 9(07)       VALUE ZEROS.
+           03 WRK-ACU-DELETADOS        PIC 9(07)       VALUE ZEROS.
+           03 WRK-ACU-ALTERADOS        PIC 9(07)       VALUE ZEROS.
+           03 WRK-ACU-REJEITADOS       PIC 9(07)       VALUE ZEROS.
+           03 WRK-ACU-FORA-FAIXA       PIC 9(07)       VALUE ZEROS.
+           03 WRK-ACU-IGNORADOS        PIC 9(07)       VALUE ZEROS.
            03 WRK-CALC-GRUPO           PIC S9(8)V9(2)  USAGE COMP-3.
            03 WRK-PRECO-ANT            PIC S9(8)V9(2)  USAGE COMP-3.
+           03 WRK-DELTA-PRECO          PIC S9(8)V9(2)  USAGE COMP-3.
+           03 WRK-CONT-COMMIT          PIC 9(07)       VALUE ZEROS.
       *---------VARIAVEIS PARA MASCARAS DE CONTADORES------------------*
        01 WRK-VARIAVEIS-PARA-MASCARA.
-           03 WRK-MASC-TABPRO          PIC ZZ9.
-           03 WRK-MASC-DELETADOS       PIC ZZ9. 
-           03 WRK-MASC-ALTERADOS       PIC ZZ9.
+           03 WRK-MASC-TABPRO          PIC ZZZ.ZZZ.ZZ9.
+           03 WRK-MASC-DELETADOS       PIC ZZZ.ZZZ.ZZ9.
+           03 WRK-MASC-ALTERADOS       PIC ZZZ.ZZZ.ZZ9.
+           03 WRK-MASC-REJEITADOS      PIC ZZZ.ZZZ.ZZ9.
+           03 WRK-MASC-FORA-FAIXA      PIC ZZZ.ZZZ.ZZ9.
+           03 WRK-MASC-IGNORADOS       PIC ZZZ.ZZZ.ZZ9.
+      *----------------CHAVES DE REINICIO/CHECKPOINT-------------------*
+       01 WRK-CHAVES-REINICIO.
+           03 WRK-REINICIO-GRUPO       PIC S9(1)       USAGE COMP-3
+                                        VALUE ZEROS.
+           03 WRK-REINICIO-CATEGORIA   PIC S9(3)       USAGE COMP-3
+                                        VALUE ZEROS.
+           03 WRK-REINICIO-PRODUTO     PIC S9(9)       USAGE COMP-3
+                                        VALUE ZEROS.
+       01 WRK-SWITCHES-01.
+           03 WRK-SW-FIM-CURSOR        PIC X(01)       VALUE 'N'.
+               88 WRK-FIM-CURSOR                       VALUE 'S'.
+           03 WRK-SW-FIM-ARQCTL        PIC X(01)       VALUE 'N'.
+               88 WRK-FIM-ARQCTL                       VALUE 'S'.
+           03 WRK-SW-FIM-ARQREIN       PIC X(01)       VALUE 'N'.
+               88 WRK-FIM-ARQREIN                      VALUE 'S'.
+           03 WRK-SW-GRUPO-LOCALIZADO  PIC X(01)       VALUE 'N'.
+               88 WRK-GRUPO-LOCALIZADO                 VALUE 'S'.
+           03 WRK-SW-FORA-FAIXA        PIC X(01)       VALUE 'N'.
+               88 WRK-PRECO-FORA-FAIXA                 VALUE 'S'.
+           03 WRK-CURSOR-ATIVO         PIC X(01)       VALUE '1'.
+               88 WRK-CURSOR-VIGENCIA                  VALUE '2'.
+           03 WRK-SW-FALHA-ARQUIVAMENTO PIC X(01)      VALUE 'N'.
+               88 WRK-FALHA-ARQUIVAMENTO                VALUE 'S'.
+      *----------------TABELA DE CAMPOS/GRUPOS VINDA DO ARQCTL---------*
+       01 WRK-TABELA-GRUPOS.
+           03 WRK-QTD-GRUPOS           PIC 9(02)       VALUE ZEROS.
+           03 WRK-GRUPO-OCORRENCIA     OCCURS 1 TO 9 TIMES
+                                        DEPENDING ON WRK-QTD-GRUPOS
+                                        INDEXED BY WRK-IDX-GRUPO.
+               05 WRK-GRUPO-COD            PIC 9(01).
+               05 WRK-GRUPO-ACAO           PIC X(01).
+               05 WRK-GRUPO-PERCENTUAL     PIC S9(3)V9(2).
+       01 WRK-GRUPO-ATUAL.
+           03 WRK-GRUPO-ACAO-ATUAL         PIC X(01).
+           03 WRK-GRUPO-PERCENTUAL-ATUAL   PIC S9(3)V9(2).
+      *----------------PARAMETROS GERAIS VINDOS DO ARQCTL--------------*
+       01 WRK-PARAMETROS-GERAIS.
+           03 WRK-QTD-COMMIT-CTL       PIC 9(05)       VALUE 1000.
+           03 WRK-IND-SIMULACAO        PIC X(01)       VALUE 'N'.
+               88 WRK-MODO-SIMULACAO                   VALUE 'S'.
+           03 WRK-IND-VIGENCIA         PIC X(01)       VALUE 'I'.
+               88 WRK-VIG-IMEDIATO                      VALUE 'I'.
+               88 WRK-VIG-PROGRAMAR                      VALUE 'P'.
+               88 WRK-VIG-EFETIVAR                      VALUE 'E'.
+           03 WRK-DT-VIGENCIA-CTL      PIC 9(08)       VALUE ZEROS.
+           03 WRK-DT-VIGENCIA-CTL-R REDEFINES WRK-DT-VIGENCIA-CTL.
+               05 WRK-DT-VIGENCIA-CTL-AAAA PIC 9(04).
+               05 WRK-DT-VIGENCIA-CTL-MM   PIC 9(02).
+               05 WRK-DT-VIGENCIA-CTL-DD   PIC 9(02).
+           03 WRK-IND-REINICIO         PIC X(01)       VALUE 'N'.
+               88 WRK-MODO-REINICIO                    VALUE 'S'.
+      *----------------TOTAIS DE IMPACTO MONETARIO POR GRUPO/CATEGORIA-*
+       01 WRK-TABELA-IMPACTO.
+           03 WRK-QTD-IMPACTO              PIC 9(03)      VALUE ZEROS.
+           03 WRK-IMPACTO-OCORRENCIA       OCCURS 1 TO 999 TIMES
+                                            DEPENDING ON WRK-QTD-IMPACTO
+                                            INDEXED BY WRK-IDX-IMPACTO.
+               05 WRK-IMP-GRUPO                PIC 9(01).
+               05 WRK-IMP-CATEGORIA            PIC 9(03).
+               05 WRK-IMP-QTDE                 PIC 9(05).
+               05 WRK-IMP-VALOR-DELTA          PIC S9(10)V9(2)
+                                                USAGE COMP-3.
+      *----------------DATA E HORA DO SISTEMA--------------------------*
+       01 WRK-DATA-HORA-SISTEMA.
+           03 WRK-DATA-ATUAL                PIC 9(08).
+           03 WRK-DATA-ATUAL-R REDEFINES WRK-DATA-ATUAL.
+               05 WRK-DATA-ATUAL-AAAA           PIC 9(04).
+               05 WRK-DATA-ATUAL-MM             PIC 9(02).
+               05 WRK-DATA-ATUAL-DD             PIC 9(02).
+           03 WRK-HORA-ATUAL                PIC 9(08).
+           03 WRK-TIMESTAMP                 PIC X(14).
+           03 WRK-DATA-SQL                  PIC X(10).
+           03 WRK-DT-VIGENCIA-SQL           PIC X(10).
+      *----------------STATUS DOS ARQUIVOS SEQUENCIAIS-----------------*
+       01 WRK-STATUS-ARQUIVOS.
+           03 WRK-STATUS-ARQCTL             PIC X(02)       VALUE '00'.
+           03 WRK-STATUS-ARQREIN            PIC X(02)       VALUE '00'.
+           03 WRK-STATUS-ARQREJ             PIC X(02)       VALUE '00'.
+           03 WRK-STATUS-RELPRO             PIC X(02)       VALUE '00'.
+           03 WRK-STATUS-RELIMP             PIC X(02)       VALUE '00'.
+      *----------------LINHAS DO RELATORIO DE PRECOS (RELPRO)----------*
+       01 WRK-RELPRO-LINHAS.
+           03 WRK-LIN-ATUAL                 PIC 9(02)       VALUE 99.
+           03 WRK-PAGINA-ATUAL              PIC 9(04)       VALUE ZEROS.
+           03 WRK-MAX-LINHAS                PIC 9(02)       VALUE 50.
+       01 WRK-RELPRO-CAB1.
+           03 FILLER                        PIC X(01) VALUE '1'.
+           03 FILLER                        PIC X(21) VALUE
+               'AC220002 - MANUTENCAO'.
+           03 FILLER                        PIC X(41) VALUE
+               'LISTAGEM DE ALTERACOES/EXCLUSOES TABPRO'.
+           03 FILLER                        PIC X(08) VALUE 'PAGINA: '.
+           03 WRK-CAB1-PAGINA               PIC ZZZ9.
+           03 FILLER                        PIC X(57) VALUE SPACES.
+       01 WRK-RELPRO-CAB2.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(04) VALUE 'GRP '.
+           03 FILLER                        PIC X(05) VALUE 'CAT  '.
+           03 FILLER                      PIC X(11) VALUE 'PRODUTO    '.
+           03 FILLER                        PIC X(16) VALUE
+               'PRECO ANTERIOR  '.
+           03 FILLER                        PIC X(16) VALUE
+               'PRECO NOVO      '.
+           03 FILLER                       PIC X(10) VALUE 'OCORRENCIA'.
+           03 FILLER                        PIC X(69) VALUE SPACES.
+       01 WRK-RELPRO-DET.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 DET-GRUPO                     PIC 9.
+           03 FILLER                        PIC X(03) VALUE SPACES.
+           03 DET-CATEGORIA                 PIC ZZ9.
+           03 FILLER                        PIC X(02) VALUE SPACES.
+           03 DET-PRODUTO                   PIC ZZZZZZZZ9.
+           03 FILLER                        PIC X(02) VALUE SPACES.
+           03 DET-PRECO-ANT                 PIC ZZZ.ZZZ,99.
+           03 FILLER                        PIC X(06) VALUE SPACES.
+           03 DET-PRECO-NOVO                PIC ZZZ.ZZZ,99.
+           03 FILLER                        PIC X(06) VALUE SPACES.
+           03 DET-OCORRENCIA                PIC X(15).
+           03 FILLER                        PIC X(64) VALUE SPACES.
+       01 WRK-RELPRO-TOT.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(28) VALUE
+               'TOTAL DE REGISTROS LIDOS..: '.
+           03 TOT-LIDOS                     PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER                        PIC X(92) VALUE SPACES.
+       01 WRK-RELPRO-TOT2.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(28) VALUE
+               'TOTAL DE REGISTROS ALTERAD: '.
+           03 TOT-ALTERADOS                 PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER                        PIC X(92) VALUE SPACES.
+       01 WRK-RELPRO-TOT3.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(28) VALUE
+               'TOTAL DE REGISTROS DELETAD: '.
+           03 TOT-DELETADOS                 PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER                        PIC X(92) VALUE SPACES.
+       01 WRK-RELPRO-TOT4.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(28) VALUE
+               'TOTAL DE REGISTROS REJEITA: '.
+           03 TOT-REJEITADOS                PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER                        PIC X(92) VALUE SPACES.
+       01 WRK-RELPRO-TOT5.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(28) VALUE
+               'TOTAL FORA DA FAIXA DE PR.: '.
+           03 TOT-FORA-FAIXA                PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER                        PIC X(92) VALUE SPACES.
+       01 WRK-RELPRO-TOT6.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(28) VALUE
+               'TOTAL DE REGISTROS IGNORAD: '.
+           03 TOT-IGNORADOS                 PIC ZZZ.ZZZ.ZZ9.
+           03 FILLER                        PIC X(92) VALUE SPACES.
+       01 WRK-RELPRO-AVISO-REINICIO.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(55) VALUE
+           'ATENCAO: EXECUCAO REINICIADA - TOTAIS A SEGUIR SAO APEN'.
+           03 FILLER                        PIC X(54) VALUE
+           'AS DESTE TRECHO (POS-CHECKPOINT), NAO DO RUN COMPLETO.'.
+           03 FILLER                        PIC X(22) VALUE SPACES.
+      *----------------LINHAS DO RESUMO DE IMPACTO (RELIMP)------------*
+       01 WRK-RELIMP-CAB1.
+           03 FILLER                        PIC X(01) VALUE '1'.
+           03 FILLER                        PIC X(60) VALUE
+           'AC220002 - RESUMO DO IMPACTO MONETARIO POR GRUPO/CATEGORIA'.
+           03 FILLER                        PIC X(71) VALUE SPACES.
+       01 WRK-RELIMP-CAB2.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(04) VALUE 'GRP '.
+           03 FILLER                        PIC X(05) VALUE 'CAT  '.
+           03 FILLER                      PIC X(11) VALUE 'QTDE PRODS '.
+           03 FILLER                        PIC X(20) VALUE
+               'IMPACTO EM R$       '.
+           03 FILLER                        PIC X(91) VALUE SPACES.
+       01 WRK-RELIMP-DET.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 IMP-GRUPO                     PIC 9.
+           03 FILLER                        PIC X(03) VALUE SPACES.
+           03 IMP-CATEGORIA                 PIC ZZ9.
+           03 FILLER                        PIC X(02) VALUE SPACES.
+           03 IMP-QTDE                      PIC ZZZZ9.
+           03 FILLER                        PIC X(06) VALUE SPACES.
+           03 IMP-VALOR                     PIC -ZZZ.ZZZ.ZZ9,99.
+           03 FILLER                        PIC X(96) VALUE SPACES.
+       01 WRK-RELIMP-TOT.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(28) VALUE
+               'IMPACTO TOTAL DA EXECUCAO.: '.
+           03 TOT-IMPACTO                   PIC -ZZZ.ZZZ.ZZ9,99.
+           03 FILLER                        PIC X(88) VALUE SPACES.
+       01 WRK-RELIMP-AVISO-REINICIO.
+           03 FILLER                        PIC X(01) VALUE ' '.
+           03 FILLER                        PIC X(55) VALUE
+           'ATENCAO: EXECUCAO REINICIADA - TOTAIS A SEGUIR SAO APEN'.
+           03 FILLER                        PIC X(54) VALUE
+           'AS DESTE TRECHO (POS-CHECKPOINT), NAO DO RUN COMPLETO.'.
+           03 FILLER                        PIC X(22) VALUE SPACES.
       *----------------------------------------------------------------*
             EXEC SQL DECLARE CSR01-TABPRO CURSOR FOR
                 SELECT TABPRO_COD_GRUPO,
                        TABPRO_COD_CATEGORIA,
                        TABPRO_COD_PRODUTO,
-                       TABPRO_PRECO
+                       TABPRO_PRECO,
+                       TABPRO_PRECO_MIN,
+                       TABPRO_PRECO_MAX,
+                       TABPRO_PRECO_NOVO,
+                       TABPRO_DT_VIGENCIA
                 FROM DB2ADMIN.TABPRO
-                WHERE TABPRO_COD_GRUPO IN (1,2,3)
-            END-EXEC. 
+                WHERE (TABPRO_COD_GRUPO   > :WRK-REINICIO-GRUPO)
+                   OR (TABPRO_COD_GRUPO   = :WRK-REINICIO-GRUPO AND
+                       TABPRO_COD_CATEGORIA > :WRK-REINICIO-CATEGORIA)
+                   OR (TABPRO_COD_GRUPO   = :WRK-REINICIO-GRUPO AND
+                      TABPRO_COD_CATEGORIA = :WRK-REINICIO-CATEGORIA AND
+                       TABPRO_COD_PRODUTO   > :WRK-REINICIO-PRODUTO)
+                ORDER BY TABPRO_COD_GRUPO, TABPRO_COD_CATEGORIA,
+                         TABPRO_COD_PRODUTO
+            END-EXEC.
       *----------------------------------------------------------------*
-       PROCEDURE                       DIVISION. 
-      *  
+            EXEC SQL DECLARE CSR02-TABPRO-VIG CURSOR FOR
+                SELECT TABPRO_COD_GRUPO,
+                       TABPRO_COD_CATEGORIA,
+                       TABPRO_COD_PRODUTO,
+                       TABPRO_PRECO,
+                       TABPRO_PRECO_MIN,
+                       TABPRO_PRECO_MAX,
+                       TABPRO_PRECO_NOVO,
+                       TABPRO_DT_VIGENCIA
+                FROM DB2ADMIN.TABPRO
+                WHERE TABPRO_DT_VIGENCIA = :WRK-DATA-SQL
+                  AND TABPRO_PRECO_NOVO IS NOT NULL
+                  AND ((TABPRO_COD_GRUPO   > :WRK-REINICIO-GRUPO)
+                   OR (TABPRO_COD_GRUPO    = :WRK-REINICIO-GRUPO AND
+                       TABPRO_COD_CATEGORIA > :WRK-REINICIO-CATEGORIA)
+                   OR (TABPRO_COD_GRUPO    = :WRK-REINICIO-GRUPO AND
+                      TABPRO_COD_CATEGORIA = :WRK-REINICIO-CATEGORIA AND
+                       TABPRO_COD_PRODUTO   > :WRK-REINICIO-PRODUTO))
+                ORDER BY TABPRO_COD_GRUPO, TABPRO_COD_CATEGORIA,
+                         TABPRO_COD_PRODUTO
+            END-EXEC.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *
        000-PRINCIPAL                   SECTION.
            EXEC SQL
                CONNECT TO 'DB2'
            END-EXEC
-      *   
+      *
            PERFORM 1000-INICIALIZAR    THRU 1000-99-FIM
       *
            PERFORM 2000-PROCESSAR      THRU 2000-99-FIM
-           UNTIL SQLCODE EQUAL +100
-      *                                 
+           UNTIL WRK-FIM-CURSOR
+      *
            PERFORM 3000-TERMINAR       THRU 3000-99-FIM
-           PERFORM 3300-FINALIZAR      THRU 3300-99-FIM.                
+           PERFORM 3300-FINALIZAR      THRU 3300-99-FIM.
       *
-       000-99-PRINCIPAL-FIM            SECTION. 
-           EXIT.                                                      
+       000-99-PRINCIPAL-FIM            SECTION.
+           EXIT.
       *-----------------------------------------------------------------
-      * INICIALIZACAO DE VARIAVEIS, LEITURA DA TABELA TABPRO, TESTES
-      * DE SQLCODE E  CONNECT DB2.
+      * INICIALIZACAO DE VARIAVEIS, PARAMETROS, REINICIO, RELATORIOS,
+      * LEITURA DA TABELA TABPRO, TESTES DE SQLCODE E CONNECT DB2.
       *-----------------------------------------------------------------
        1000-INICIALIZAR                SECTION.
-           INITIALIZE WRK-VARIAVEIS-AUXILIARES 
+           INITIALIZE WRK-VARIAVEIS-AUXILIARES
                       DCLTABPRO-REGISTRO
-      *                
-           PERFORM 1100-ABRIR-CURSOR   THRU 1100-99-FIM
-           PERFORM 1200-LER-CURSOR     THRU 1200-99-FIM
-      *     
-           IF SQLCODE EQUAL 100 
+      *
+           PERFORM 1010-CARREGAR-PARAMETROS THRU 1010-99-FIM
+           PERFORM 1020-OBTER-DATA-HORA     THRU 1020-99-FIM
+           PERFORM 1021-MONTAR-DATA-VIGENCIA THRU 1021-99-FIM
+           PERFORM 1030-RECUPERAR-REINICIO  THRU 1030-99-FIM
+           PERFORM 1040-ABRIR-RELATORIOS    THRU 1040-99-FIM
+           PERFORM 1100-ABRIR-CURSOR        THRU 1100-99-FIM
+           PERFORM 1200-LER-CURSOR          THRU 1200-99-FIM
+      *
+           IF WRK-FIM-CURSOR
                DISPLAY 'CURSOR VAZIO '
                PERFORM 3300-FINALIZAR  THRU 3300-99-FIM
-           END-IF. 
-      *     
-       1000-99-FIM.                    EXIT.    
-      *
-       1100-ABRIR-CURSOR               SECTION.  
-      *    
-           EXEC SQL                                                    
-               OPEN CSR01-TABPRO                                        
-           END-EXEC
-      *     
-           IF SQLCODE NOT EQUAL ZEROS 
+           END-IF.
+      *
+       1000-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * LEITURA DO ARQUIVO DE PARAMETROS (GRUPOS/PERCENTUAIS E GERAIS)
+      *-----------------------------------------------------------------
+       1010-CARREGAR-PARAMETROS        SECTION.
+           OPEN INPUT ARQCTL-ARQ
+      *
+           IF WRK-STATUS-ARQCTL NOT EQUAL '00'
+               DISPLAY 'ERRO DE ABERTURA DO ARQCTL ' WRK-STATUS-ARQCTL
+               PERFORM 3300-FINALIZAR THRU 3300-99-FIM
+           END-IF
+      *
+           PERFORM 1011-LER-REG-ARQCTL      THRU 1011-99-FIM
+           PERFORM 1012-TRATAR-REGS-ARQCTL  THRU 1012-99-FIM
+               UNTIL WRK-FIM-ARQCTL
+      *
+           CLOSE ARQCTL-ARQ.
+      *
+       1010-99-FIM.                    EXIT.
+      *
+       1011-LER-REG-ARQCTL              SECTION.
+           READ ARQCTL-ARQ
+               AT END
+                   MOVE 'S' TO WRK-SW-FIM-ARQCTL
+           END-READ.
+      *
+       1011-99-FIM.                    EXIT.
+      *
+       1012-TRATAR-REGS-ARQCTL          SECTION.
+           PERFORM 1013-TRATAR-REG-ARQCTL   THRU 1013-99-FIM
+           PERFORM 1011-LER-REG-ARQCTL      THRU 1011-99-FIM.
+      *
+       1012-99-FIM.                    EXIT.
+      *
+       1013-TRATAR-REG-ARQCTL           SECTION.
+           EVALUATE TRUE
+               WHEN CTL-TIPO-GRUPO
+                   IF WRK-QTD-GRUPOS LESS 9
+                       ADD 1 TO WRK-QTD-GRUPOS
+                       SET WRK-IDX-GRUPO TO WRK-QTD-GRUPOS
+                       MOVE CTL-COD-GRUPO  TO
+                            WRK-GRUPO-COD (WRK-IDX-GRUPO)
+                       MOVE CTL-ACAO       TO
+                            WRK-GRUPO-ACAO (WRK-IDX-GRUPO)
+                       MOVE CTL-PERCENTUAL TO
+                            WRK-GRUPO-PERCENTUAL (WRK-IDX-GRUPO)
+                   ELSE
+                       DISPLAY 'TABELA DE GRUPOS CHEIA - REGISTRO '
+                                'IGNORADO: ' CTL-COD-GRUPO
+                   END-IF
+               WHEN CTL-TIPO-PARAMETRO
+                   MOVE CTL-QTD-COMMIT      TO WRK-QTD-COMMIT-CTL
+                   MOVE CTL-IND-SIMULACAO   TO WRK-IND-SIMULACAO
+                   MOVE CTL-IND-VIGENCIA    TO WRK-IND-VIGENCIA
+                   MOVE CTL-DT-VIGENCIA     TO WRK-DT-VIGENCIA-CTL
+                   MOVE CTL-IND-REINICIO    TO WRK-IND-REINICIO
+               WHEN OTHER
+                   DISPLAY 'REGISTRO DE ARQCTL IGNORADO: ' REG-ARQCTL
+           END-EVALUATE.
+      *
+       1013-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * OBTENCAO DA DATA/HORA DO SISTEMA PARA HISTORICO E VIGENCIA
+      *-----------------------------------------------------------------
+       1020-OBTER-DATA-HORA             SECTION.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+           ACCEPT WRK-HORA-ATUAL FROM TIME
+      *
+           MOVE WRK-DATA-ATUAL            TO WRK-TIMESTAMP (1:8)
+           MOVE WRK-HORA-ATUAL (1:6)       TO WRK-TIMESTAMP (9:6)
+      *
+           MOVE WRK-DATA-ATUAL-AAAA        TO WRK-DATA-SQL (1:4)
+           MOVE '-'                        TO WRK-DATA-SQL (5:1)
+           MOVE WRK-DATA-ATUAL-MM          TO WRK-DATA-SQL (6:2)
+           MOVE '-'                        TO WRK-DATA-SQL (8:1)
+           MOVE WRK-DATA-ATUAL-DD          TO WRK-DATA-SQL (9:2).
+      *
+       1020-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * MONTAGEM DA DATA DE VIGENCIA PROGRAMADA NO FORMATO SQL DATE
+      *-----------------------------------------------------------------
+       1021-MONTAR-DATA-VIGENCIA        SECTION.
+           MOVE WRK-DT-VIGENCIA-CTL-AAAA   TO WRK-DT-VIGENCIA-SQL (1:4)
+           MOVE '-'                        TO WRK-DT-VIGENCIA-SQL (5:1)
+           MOVE WRK-DT-VIGENCIA-CTL-MM     TO WRK-DT-VIGENCIA-SQL (6:2)
+           MOVE '-'                        TO WRK-DT-VIGENCIA-SQL (8:1)
+           MOVE WRK-DT-VIGENCIA-CTL-DD     TO WRK-DT-VIGENCIA-SQL (9:2).
+      *
+       1021-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * RECUPERACAO DA CHAVE DE REINICIO (ULTIMO CHECKPOINT GRAVADO)
+      *-----------------------------------------------------------------
+       1030-RECUPERAR-REINICIO          SECTION.
+      *    SO RECUPERA CHECKPOINT QUANDO O ARQCTL PEDIR REINICIO
+      *    EXPLICITAMENTE (CTL-IND-REINICIO = 'S'); CASO CONTRARIO ESTE
+      *    E' UM PROCESSAMENTO NOVO E AS CHAVES PERMANECEM ZERADAS.
+           IF WRK-MODO-REINICIO
+               OPEN INPUT ARQREIN-ARQ
+               IF WRK-STATUS-ARQREIN EQUAL '00'
+                   PERFORM 1031-LER-REG-ARQREIN     THRU 1031-99-FIM
+                   PERFORM 1032-TRATAR-REGS-ARQREIN THRU 1032-99-FIM
+                       UNTIL WRK-FIM-ARQREIN
+                   CLOSE ARQREIN-ARQ
+               ELSE
+                   DISPLAY 'AVISO: REINICIO SOLICITADO NO ARQCTL MAS '
+                            'ARQREIN NAO PODE SER ABERTO (STATUS '
+                            WRK-STATUS-ARQREIN
+                            ') - PROCESSAMENTO SERA DESDE O INICIO'
+               END-IF
+           END-IF.
+      *
+       1030-99-FIM.                    EXIT.
+      *
+       1031-LER-REG-ARQREIN              SECTION.
+           READ ARQREIN-ARQ
+               AT END
+                   MOVE 'S' TO WRK-SW-FIM-ARQREIN
+           END-READ.
+      *
+       1031-99-FIM.                    EXIT.
+      *
+       1032-TRATAR-REGS-ARQREIN          SECTION.
+      *    UM CHECKPOINT SO E' VALIDO PARA RETOMAR UM RUN NO MESMO
+      *    MODO DE VIGENCIA QUE O GEROU (IMEDIATO/PROGRAMAR X EFETIVAR
+      *    USAM CURSORES DIFERENTES SOBRE A MESMA TABPRO); UM CHECKPOINT
+      *    DE OUTRO MODO E IGNORADO PARA NAO PULAR LINHAS AINDA NAO
+      *    PROCESSADAS NO MODO ATUAL.
+           IF REIN-IND-VIGENCIA EQUAL WRK-IND-VIGENCIA
+               MOVE REIN-COD-GRUPO           TO WRK-REINICIO-GRUPO
+               MOVE REIN-COD-CATEGORIA       TO WRK-REINICIO-CATEGORIA
+               MOVE REIN-COD-PRODUTO         TO WRK-REINICIO-PRODUTO
+           END-IF
+           PERFORM 1031-LER-REG-ARQREIN  THRU 1031-99-FIM.
+      *
+       1032-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * ABERTURA DOS RELATORIOS, DA LISTA DE REJEITOS E DO CHECKPOINT
+      *-----------------------------------------------------------------
+       1040-ABRIR-RELATORIOS            SECTION.
+      *    REINICIO DE UM RUN ABORTADO CONTINUA OS RELATORIOS, A LISTA
+      *    DE REJEITOS E O CHECKPOINT (EXTEND), PARA NAO PERDER O QUE
+      *    JA FOI IMPRESSO NO TRECHO ANTERIOR; UM RUN NOVO COMECA TODOS
+      *    ESSES ARQUIVOS DO ZERO (OUTPUT).
+           IF WRK-MODO-REINICIO
+               OPEN EXTEND RELPRO-ARQ
+               OPEN EXTEND RELIMP-ARQ
+               OPEN EXTEND ARQREJ-ARQ
+               OPEN EXTEND ARQREIN-ARQ
+           ELSE
+               OPEN OUTPUT RELPRO-ARQ
+               OPEN OUTPUT RELIMP-ARQ
+               OPEN OUTPUT ARQREJ-ARQ
+               OPEN OUTPUT ARQREIN-ARQ
+           END-IF
+      *
+           IF WRK-STATUS-RELPRO NOT EQUAL '00' OR
+              WRK-STATUS-RELIMP NOT EQUAL '00' OR
+              WRK-STATUS-ARQREJ NOT EQUAL '00' OR
+              WRK-STATUS-ARQREIN NOT EQUAL '00'
+               DISPLAY 'ERRO DE ABERTURA DE RELATORIOS/REJEITOS'
+               PERFORM 3300-FINALIZAR THRU 3300-99-FIM
+           END-IF
+      *
+           PERFORM 1041-CABECALHO-RELPRO    THRU 1041-99-FIM
+           PERFORM 1042-CABECALHO-RELIMP    THRU 1042-99-FIM.
+      *
+       1040-99-FIM.                    EXIT.
+      *
+       1041-CABECALHO-RELPRO             SECTION.
+           ADD 1                 TO WRK-PAGINA-ATUAL
+           MOVE WRK-PAGINA-ATUAL TO WRK-CAB1-PAGINA
+           MOVE ZEROS            TO WRK-LIN-ATUAL
+      *
+           WRITE REG-RELPRO      FROM WRK-RELPRO-CAB1
+           WRITE REG-RELPRO      FROM WRK-RELPRO-CAB2
+           WRITE REG-RELPRO      FROM SPACES
+      *    AVISO SO APARECE QUANDO O RUN E' A CONTINUACAO DE UM TRECHO
+      *    ABORTADO, PARA DEIXAR CLARO QUE OS TOTAIS FINAIS NAO COBREM
+      *    O RUN INTEIRO.
+           IF WRK-MODO-REINICIO
+               WRITE REG-RELPRO  FROM WRK-RELPRO-AVISO-REINICIO
+               WRITE REG-RELPRO  FROM SPACES
+           END-IF.
+      *
+       1041-99-FIM.                    EXIT.
+      *
+       1042-CABECALHO-RELIMP             SECTION.
+           WRITE REG-RELIMP      FROM WRK-RELIMP-CAB1
+           WRITE REG-RELIMP      FROM WRK-RELIMP-CAB2
+           WRITE REG-RELIMP      FROM SPACES
+           IF WRK-MODO-REINICIO
+               WRITE REG-RELIMP  FROM WRK-RELIMP-AVISO-REINICIO
+               WRITE REG-RELIMP  FROM SPACES
+           END-IF.
+      *
+       1042-99-FIM.                    EXIT.
+      *
+       1100-ABRIR-CURSOR               SECTION.
+      *
+           IF WRK-VIG-EFETIVAR
+               MOVE '2' TO WRK-CURSOR-ATIVO
+               EXEC SQL
+                   OPEN CSR02-TABPRO-VIG
+               END-EXEC
+           ELSE
+               MOVE '1' TO WRK-CURSOR-ATIVO
+               EXEC SQL
+                   OPEN CSR01-TABPRO
+               END-EXEC
+           END-IF
+      *
+           IF SQLCODE NOT EQUAL ZEROS
               DISPLAY 'ERRO DE ABERTURA DO CURSOR ' SQLCODE
               PERFORM 3300-FINALIZAR   THRU 3300-99-FIM
-           END-IF.   
-      *     
-       1100-99-FIM.                    EXIT.    
+           END-IF.
+      *
+       1100-99-FIM.                    EXIT.
       *
        1200-LER-CURSOR                 SECTION.
-           EXEC SQL
-                FETCH  CSR01-TABPRO
-                INTO  :TABPRO-COD-GRUPO
-                ,     :TABPRO-COD-CATEGORIA
-                ,     :TABPRO-COD-PRODUTO 
-                ,     :TABPRO-PRECO 
-           END-EXEC
-      *  
+           IF WRK-CURSOR-VIGENCIA
+               EXEC SQL
+                    FETCH  CSR02-TABPRO-VIG
+                    INTO  :TABPRO-COD-GRUPO
+                    ,     :TABPRO-COD-CATEGORIA
+                    ,     :TABPRO-COD-PRODUTO
+                    ,     :TABPRO-PRECO
+                    ,     :TABPRO-PRECO-MIN
+                    ,     :TABPRO-PRECO-MAX
+                    ,     :TABPRO-PRECO-NOVO :IND-TABPRO-PRECO-NOVO
+                    ,     :TABPRO-DT-VIGENCIA :IND-TABPRO-DT-VIGENCIA
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    FETCH  CSR01-TABPRO
+                    INTO  :TABPRO-COD-GRUPO
+                    ,     :TABPRO-COD-CATEGORIA
+                    ,     :TABPRO-COD-PRODUTO
+                    ,     :TABPRO-PRECO
+                    ,     :TABPRO-PRECO-MIN
+                    ,     :TABPRO-PRECO-MAX
+                    ,     :TABPRO-PRECO-NOVO :IND-TABPRO-PRECO-NOVO
+                    ,     :TABPRO-DT-VIGENCIA :IND-TABPRO-DT-VIGENCIA
+               END-EXEC
+           END-IF
+      *
            IF SQLCODE NOT EQUAL ZEROS AND
-              SQLCODE NOT EQUAL 100 
+              SQLCODE NOT EQUAL 100
               DISPLAY 'ERRO DE LEITURA 'SQLCODE
               PERFORM 3300-FINALIZAR   THRU 3300-99-FIM
            END-IF
-      *     
-           IF SQLCODE EQUAL ZEROS 
+      *
+           IF SQLCODE EQUAL ZEROS
               ADD 1                    TO WRK-ACU-TABPRO
+           ELSE
+              MOVE 'S'                 TO WRK-SW-FIM-CURSOR
            END-IF.
       *
-       1200-99-FIM.                    EXIT.    
-      * 
+       1200-99-FIM.                    EXIT.
+      *
       *-----------------------------------------------------------------
       * GRAVACAO DE REGISTRO NA TABELA TABPRO SEGUNDO AS CONDICOES
-      *  ABAIXO.
+      *  ABAIXO (GRUPO/ACAO VINDOS DO ARQCTL).
       *-----------------------------------------------------------------
        2000-PROCESSAR                  SECTION.
-      *                                                                 
-           IF TABPRO-COD-GRUPO EQUAL '3' 
-               PERFORM 2100-DELETAR-TABPRO
-               DISPLAY 'REGISTRO DELETADO: ' TABPRO-COD-GRUPO ' '
-                        TABPRO-COD-CATEGORIA ' ' TABPRO-COD-PRODUTO
+      *
+           IF WRK-VIG-EFETIVAR
+               PERFORM 2250-EFETIVAR-VIGENCIA  THRU 2250-99-FIM
            ELSE
-               IF TABPRO-COD-GRUPO EQUAL 1 OR 2
-                   PERFORM 2200-ALTERA-PRECO 
-                   DISPLAY 'REGISTRO ALTERADO: ' TABPRO-COD-GRUPO ' '
-                   TABPRO-COD-CATEGORIA ' ' TABPRO-COD-PRODUTO ' ' 
-                   ' PRECO ANT: ' WRK-PRECO-ANT ' PRECO ALT: ' 
-                   TABPRO-PRECO
+               PERFORM 2050-LOCALIZAR-GRUPO    THRU 2050-99-FIM
+               IF WRK-GRUPO-LOCALIZADO
+                   EVALUATE TRUE
+                       WHEN WRK-GRUPO-ACAO-ATUAL EQUAL 'D'
+                           PERFORM 2100-DELETAR-TABPRO THRU 2100-99-FIM
+                       WHEN WRK-GRUPO-ACAO-ATUAL EQUAL 'A'
+                           PERFORM 2200-ALTERA-PRECO   THRU 2200-99-FIM
+                       WHEN OTHER
+                           MOVE 'C'              TO REJ-TIPO-OCORRENCIA
+                           PERFORM 2700-GRAVAR-REJEITO THRU 2700-99-FIM
+                   END-EVALUATE
+               ELSE
+                   ADD 1 TO WRK-ACU-IGNORADOS
                END-IF
            END-IF
+      *
+           PERFORM 2900-VERIFICAR-COMMIT THRU 2900-99-FIM
       *
            PERFORM 1200-LER-CURSOR     THRU 1200-99-FIM.
-      *     
-       2000-99-FIM.                    EXIT.    
       *
+       2000-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * LOCALIZACAO DO GRUPO LIDO NA TABELA DE CONTROLE DO ARQCTL
+      *-----------------------------------------------------------------
+       2050-LOCALIZAR-GRUPO            SECTION.
+           MOVE 'N' TO WRK-SW-GRUPO-LOCALIZADO
+      *
+           IF WRK-QTD-GRUPOS GREATER ZEROS
+               SET WRK-IDX-GRUPO TO 1
+               SEARCH WRK-GRUPO-OCORRENCIA
+                   AT END
+                       MOVE 'N' TO WRK-SW-GRUPO-LOCALIZADO
+                   WHEN WRK-GRUPO-COD (WRK-IDX-GRUPO) EQUAL
+                        TABPRO-COD-GRUPO
+                       MOVE 'S'   TO WRK-SW-GRUPO-LOCALIZADO
+                       MOVE WRK-GRUPO-ACAO (WRK-IDX-GRUPO) TO
+                            WRK-GRUPO-ACAO-ATUAL
+                       MOVE WRK-GRUPO-PERCENTUAL (WRK-IDX-GRUPO) TO
+                            WRK-GRUPO-PERCENTUAL-ATUAL
+               END-SEARCH
+           END-IF.
+      *
+       2050-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * EXCLUSAO LOGICA: ARQUIVA EM TABPRO_EXCLUIDOS E SO DEPOIS APAGA.
+      * SE O ARQUIVAMENTO FALHAR O DELETE NAO E' TENTADO - O PRODUTO
+      * FICA INTACTO EM TABPRO E VAI PARA O REJEITO; A FALHA QUE NAO
+      * PODE OCORRER E' UM PRODUTO SAIR DE TABPRO SEM DEIXAR RASTRO
+      * NENHUM EM TABPRO_EXCLUIDOS.
+      *-----------------------------------------------------------------
        2100-DELETAR-TABPRO             SECTION.
-      * 
-           EXEC SQL
-               DELETE FROM DB2ADMIN.TABPRO
-               WHERE TABPRO_COD_GRUPO     = :TABPRO-COD-GRUPO
-                AND  TABPRO_COD_CATEGORIA = :TABPRO-COD-CATEGORIA
-                AND  TABPRO_COD_PRODUTO   = :TABPRO-COD-PRODUTO
-                AND  TABPRO_PRECO         = :TABPRO-PRECO          
-      *         
-           END-EXEC
-           IF SQLCODE NOT EQUAL ZEROS 
-              DISPLAY 'ERRO DE DELETE: 'SQLCODE
-              PERFORM 3300-FINALIZAR  
+      *
+           PERFORM 2110-ARQUIVAR-EXCLUSAO  THRU 2110-99-FIM
+      *
+           IF WRK-FALHA-ARQUIVAMENTO
+               MOVE 'X'              TO REJ-TIPO-OCORRENCIA
+               PERFORM 2700-GRAVAR-REJEITO THRU 2700-99-FIM
            ELSE
-                ADD 1                  TO WRK-ACU-DELETADOS
-           END-IF.   
-      * 
-       2100-99-FIM.                    EXIT. 
-       
-       2200-ALTERA-PRECO.
+               IF WRK-MODO-SIMULACAO
+                   ADD 1              TO WRK-ACU-DELETADOS
+                   PERFORM 2810-IMPRIMIR-DETALHE-DEL THRU 2810-99-FIM
+               ELSE
+                   EXEC SQL
+                       DELETE FROM DB2ADMIN.TABPRO
+                       WHERE TABPRO_COD_GRUPO   = :TABPRO-COD-GRUPO
+                        AND TABPRO_COD_CATEGORIA = :TABPRO-COD-CATEGORIA
+                        AND TABPRO_COD_PRODUTO   = :TABPRO-COD-PRODUTO
+                        AND TABPRO_PRECO         = :TABPRO-PRECO
+                   END-EXEC
+      *
+                   IF SQLCODE NOT EQUAL ZEROS
+                       MOVE 'D'          TO REJ-TIPO-OCORRENCIA
+                       PERFORM 2700-GRAVAR-REJEITO THRU 2700-99-FIM
+                   ELSE
+                       ADD 1             TO WRK-ACU-DELETADOS
+                       MOVE 'D'          TO HIST-ACAO
+                       MOVE TABPRO-PRECO TO HIST-PRECO-ANT
+                       MOVE ZEROS        TO HIST-PRECO-NOVO
+                       PERFORM 2600-GRAVAR-HISTORICO THRU 2600-99-FIM
+                       PERFORM 2810-IMPRIMIR-DETALHE-DEL
+                           THRU 2810-99-FIM
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2100-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * COPIA DO PRODUTO DESCONTINUADO PARA DB2ADMIN.TABPRO_EXCLUIDOS
+      *-----------------------------------------------------------------
+       2110-ARQUIVAR-EXCLUSAO          SECTION.
+           MOVE 'N'                    TO WRK-SW-FALHA-ARQUIVAMENTO
+      *
+           MOVE TABPRO-COD-GRUPO       TO EXCL-COD-GRUPO
+           MOVE TABPRO-COD-CATEGORIA   TO EXCL-COD-CATEGORIA
+           MOVE TABPRO-COD-PRODUTO     TO EXCL-COD-PRODUTO
+           MOVE TABPRO-PRECO           TO EXCL-PRECO
+           MOVE WRK-DATA-SQL           TO EXCL-DT-EXCLUSAO
+      *
+           IF NOT WRK-MODO-SIMULACAO
+               EXEC SQL
+                   INSERT INTO DB2ADMIN.TABPRO_EXCLUIDOS
+                       ( EXCL_COD_GRUPO, EXCL_COD_CATEGORIA,
+                         EXCL_COD_PRODUTO, EXCL_PRECO,
+                         EXCL_DT_EXCLUSAO )
+                   VALUES
+                       ( :EXCL-COD-GRUPO, :EXCL-COD-CATEGORIA,
+                         :EXCL-COD-PRODUTO, :EXCL-PRECO,
+                         :EXCL-DT-EXCLUSAO )
+               END-EXEC
+      *        FALHA NO ARQUIVAMENTO IMPEDE O DELETE (SEM COPIA NAO HA
+      *        EXCLUSAO): O CHAMADOR DESVIA PARA O REJEITO.
+               IF SQLCODE NOT EQUAL ZEROS
+                   MOVE 'S'            TO WRK-SW-FALHA-ARQUIVAMENTO
+               END-IF
+           END-IF.
+      *
+       2110-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * CALCULO E GRAVACAO DO NOVO PRECO (IMEDIATO OU PROGRAMADO)
+      *-----------------------------------------------------------------
+       2200-ALTERA-PRECO               SECTION.
            MOVE TABPRO-PRECO           TO WRK-PRECO-ANT
-           IF TABPRO-COD-GRUPO EQUAL 1
-               COMPUTE WRK-CALC-GRUPO = (TABPRO-PRECO * 1,10)
+      *
+           PERFORM 2210-CALCULAR-NOVO-PRECO THRU 2210-99-FIM
+           PERFORM 2220-VERIFICAR-FAIXA-PRECO THRU 2220-99-FIM
+      *
+           IF WRK-PRECO-FORA-FAIXA
+               MOVE 'F'                       TO REJ-TIPO-OCORRENCIA
+               PERFORM 2700-GRAVAR-REJEITO    THRU 2700-99-FIM
            ELSE
-               COMPUTE WRK-CALC-GRUPO = (TABPRO-PRECO * 0,95)
-           END-IF 
-      * 
+               IF WRK-VIG-PROGRAMAR
+                   PERFORM 2260-PROGRAMAR-VIGENCIA THRU 2260-99-FIM
+               ELSE
+                   PERFORM 2230-GRAVAR-ALTERACAO   THRU 2230-99-FIM
+               END-IF
+           END-IF.
+      *
+       2200-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * PERCENTUAL DE AJUSTE VEM DO ARQCTL (WRK-GRUPO-PERCENTUAL-ATUAL)
+      *-----------------------------------------------------------------
+       2210-CALCULAR-NOVO-PRECO        SECTION.
+           COMPUTE WRK-CALC-GRUPO ROUNDED =
+               TABPRO-PRECO * (1 + (WRK-GRUPO-PERCENTUAL-ATUAL / 100)).
+      *
+       2210-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * FAIXA MIN/MAX POR CATEGORIA (TABPRO_PRECO_MIN/TABPRO_PRECO_MAX)
+      *-----------------------------------------------------------------
+       2220-VERIFICAR-FAIXA-PRECO      SECTION.
+           MOVE 'N'                    TO WRK-SW-FORA-FAIXA
+      *
+           IF WRK-CALC-GRUPO LESS TABPRO-PRECO-MIN OR
+              WRK-CALC-GRUPO GREATER TABPRO-PRECO-MAX
+               MOVE 'S'                TO WRK-SW-FORA-FAIXA
+           END-IF.
+      *
+       2220-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * APLICACAO IMEDIATA DO NOVO PRECO EM TABPRO_PRECO
+      *-----------------------------------------------------------------
+       2230-GRAVAR-ALTERACAO           SECTION.
            MOVE WRK-CALC-GRUPO         TO TABPRO-PRECO
+      *
+           IF WRK-MODO-SIMULACAO
+               ADD 1                    TO WRK-ACU-ALTERADOS
+               PERFORM 2240-ACUMULAR-IMPACTO    THRU 2240-99-FIM
+               PERFORM 2820-IMPRIMIR-DETALHE-ALT THRU 2820-99-FIM
+           ELSE
+      *        UMA ALTERACAO IMEDIATA CANCELA QUALQUER PROGRAMACAO DE
+      *        VIGENCIA PENDENTE PARA O MESMO PRODUTO, SENAO UMA
+      *        EFETIVACAO POSTERIOR REVERTERIA O PRECO PARA O VALOR
+      *        ANTIGO, JA ULTRAPASSADO, GRAVADO EM TABPRO_PRECO_NOVO.
+               EXEC SQL
+               UPDATE DB2ADMIN.TABPRO
+                  SET TABPRO_PRECO           = :TABPRO-PRECO,
+                      TABPRO_PRECO_NOVO      = NULL,
+                      TABPRO_DT_VIGENCIA     = NULL
+                  WHERE TABPRO_COD_GRUPO     = :TABPRO-COD-GRUPO
+                    AND TABPRO_COD_CATEGORIA = :TABPRO-COD-CATEGORIA
+                    AND TABPRO_COD_PRODUTO   = :TABPRO-COD-PRODUTO
+               END-EXEC
+      *
+               IF SQLCODE NOT EQUAL ZEROS
+                   MOVE 'S'              TO REJ-TIPO-OCORRENCIA
+                   PERFORM 2700-GRAVAR-REJEITO THRU 2700-99-FIM
+               ELSE
+                   ADD 1                  TO WRK-ACU-ALTERADOS
+                   MOVE 'A'               TO HIST-ACAO
+                   MOVE WRK-PRECO-ANT     TO HIST-PRECO-ANT
+                   MOVE TABPRO-PRECO      TO HIST-PRECO-NOVO
+                   PERFORM 2600-GRAVAR-HISTORICO    THRU 2600-99-FIM
+                   PERFORM 2240-ACUMULAR-IMPACTO    THRU 2240-99-FIM
+                   PERFORM 2820-IMPRIMIR-DETALHE-ALT THRU 2820-99-FIM
+               END-IF
+           END-IF.
+      *
+       2230-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * ACUMULO DO IMPACTO MONETARIO POR GRUPO/CATEGORIA
+      *-----------------------------------------------------------------
+       2240-ACUMULAR-IMPACTO           SECTION.
+           COMPUTE WRK-DELTA-PRECO = TABPRO-PRECO - WRK-PRECO-ANT
+      *
+           MOVE 'N'                    TO WRK-SW-GRUPO-LOCALIZADO
+           IF WRK-QTD-IMPACTO GREATER ZEROS
+               SET WRK-IDX-IMPACTO TO 1
+               SEARCH WRK-IMPACTO-OCORRENCIA
+                   AT END
+                       MOVE 'N' TO WRK-SW-GRUPO-LOCALIZADO
+                   WHEN WRK-IMP-GRUPO (WRK-IDX-IMPACTO) EQUAL
+                        TABPRO-COD-GRUPO AND
+                        WRK-IMP-CATEGORIA (WRK-IDX-IMPACTO) EQUAL
+                        TABPRO-COD-CATEGORIA
+                       MOVE 'S' TO WRK-SW-GRUPO-LOCALIZADO
+                       ADD 1           TO
+                           WRK-IMP-QTDE (WRK-IDX-IMPACTO)
+                       ADD WRK-DELTA-PRECO TO
+                           WRK-IMP-VALOR-DELTA (WRK-IDX-IMPACTO)
+               END-SEARCH
+           END-IF
+      *
+           IF NOT WRK-GRUPO-LOCALIZADO
+               IF WRK-QTD-IMPACTO LESS 999
+                   ADD 1 TO WRK-QTD-IMPACTO
+                   SET WRK-IDX-IMPACTO TO WRK-QTD-IMPACTO
+                   MOVE TABPRO-COD-GRUPO     TO
+                        WRK-IMP-GRUPO (WRK-IDX-IMPACTO)
+                   MOVE TABPRO-COD-CATEGORIA TO
+                        WRK-IMP-CATEGORIA (WRK-IDX-IMPACTO)
+                   MOVE 1                    TO
+                        WRK-IMP-QTDE (WRK-IDX-IMPACTO)
+                   MOVE WRK-DELTA-PRECO      TO
+                        WRK-IMP-VALOR-DELTA (WRK-IDX-IMPACTO)
+               ELSE
+                   DISPLAY 'TABELA DE IMPACTO CHEIA - GRUPO/CATEGORIA '
+                            'NAO CONTABILIZADO: ' TABPRO-COD-GRUPO
+                            '/' TABPRO-COD-CATEGORIA
+               END-IF
+           END-IF.
+      *
+       2240-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * EFETIVACAO (MODO E): APLICA O PRECO JA PROGRAMADO NA VIGENCIA
+      *-----------------------------------------------------------------
+       2250-EFETIVAR-VIGENCIA          SECTION.
+           MOVE TABPRO-PRECO           TO WRK-PRECO-ANT
+           MOVE TABPRO-PRECO-NOVO      TO WRK-CALC-GRUPO
+      *
+           PERFORM 2220-VERIFICAR-FAIXA-PRECO THRU 2220-99-FIM
+      *
+           IF WRK-PRECO-FORA-FAIXA
+               MOVE 'F'                       TO REJ-TIPO-OCORRENCIA
+               PERFORM 2700-GRAVAR-REJEITO    THRU 2700-99-FIM
+           ELSE
+               MOVE WRK-CALC-GRUPO      TO TABPRO-PRECO
+               IF WRK-MODO-SIMULACAO
+                   ADD 1                   TO WRK-ACU-ALTERADOS
+                   PERFORM 2240-ACUMULAR-IMPACTO    THRU 2240-99-FIM
+                   PERFORM 2820-IMPRIMIR-DETALHE-ALT THRU 2820-99-FIM
+               ELSE
+                   EXEC SQL
+                   UPDATE DB2ADMIN.TABPRO
+                      SET TABPRO_PRECO       = :TABPRO-PRECO,
+                          TABPRO_PRECO_NOVO  = NULL,
+                          TABPRO_DT_VIGENCIA  = NULL
+                      WHERE TABPRO_COD_GRUPO     = :TABPRO-COD-GRUPO
+                        AND TABPRO_COD_CATEGORIA = :TABPRO-COD-CATEGORIA
+                        AND TABPRO_COD_PRODUTO   = :TABPRO-COD-PRODUTO
+                   END-EXEC
+      *
+                   IF SQLCODE NOT EQUAL ZEROS
+                       MOVE 'S'             TO REJ-TIPO-OCORRENCIA
+                       PERFORM 2700-GRAVAR-REJEITO THRU 2700-99-FIM
+                   ELSE
+                       ADD 1                 TO WRK-ACU-ALTERADOS
+                       MOVE 'E'              TO HIST-ACAO
+                       MOVE WRK-PRECO-ANT    TO HIST-PRECO-ANT
+                       MOVE TABPRO-PRECO     TO HIST-PRECO-NOVO
+                       PERFORM 2600-GRAVAR-HISTORICO    THRU 2600-99-FIM
+                       PERFORM 2240-ACUMULAR-IMPACTO    THRU 2240-99-FIM
+                      PERFORM 2820-IMPRIMIR-DETALHE-ALT THRU 2820-99-FIM
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2250-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * PROGRAMACAO (MODO P): GRAVA O PRECO CALCULADO COMO PRECO_NOVO
+      * COM A DATA DE VIGENCIA FUTURA, SEM TOCAR NO TABPRO_PRECO ATUAL
+      *-----------------------------------------------------------------
+       2260-PROGRAMAR-VIGENCIA         SECTION.
+           MOVE WRK-CALC-GRUPO         TO TABPRO-PRECO-NOVO
+           MOVE ZEROS                  TO IND-TABPRO-PRECO-NOVO
+           MOVE WRK-DT-VIGENCIA-SQL    TO TABPRO-DT-VIGENCIA
+           MOVE ZEROS                  TO IND-TABPRO-DT-VIGENCIA
+      *
+           IF WRK-MODO-SIMULACAO
+               ADD 1 TO WRK-ACU-ALTERADOS
+               PERFORM 2830-IMPRIMIR-DETALHE-PROG THRU 2830-99-FIM
+           ELSE
+               EXEC SQL
+               UPDATE DB2ADMIN.TABPRO
+                  SET TABPRO_PRECO_NOVO   = :TABPRO-PRECO-NOVO,
+                      TABPRO_DT_VIGENCIA  = :TABPRO-DT-VIGENCIA
+                  WHERE TABPRO_COD_GRUPO     = :TABPRO-COD-GRUPO
+                    AND TABPRO_COD_CATEGORIA = :TABPRO-COD-CATEGORIA
+                    AND TABPRO_COD_PRODUTO   = :TABPRO-COD-PRODUTO
+               END-EXEC
+      *
+               IF SQLCODE NOT EQUAL ZEROS
+                   MOVE 'S'             TO REJ-TIPO-OCORRENCIA
+                   PERFORM 2700-GRAVAR-REJEITO THRU 2700-99-FIM
+               ELSE
+                   ADD 1                TO WRK-ACU-ALTERADOS
+                   PERFORM 2830-IMPRIMIR-DETALHE-PROG THRU 2830-99-FIM
+               END-IF
+           END-IF.
+      *
+       2260-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * INSERCAO DO REGISTRO DE HISTORICO EM DB2ADMIN.TABPRO_HIST
+      *-----------------------------------------------------------------
+       2600-GRAVAR-HISTORICO           SECTION.
+           MOVE TABPRO-COD-GRUPO       TO HIST-COD-GRUPO
+           MOVE TABPRO-COD-CATEGORIA   TO HIST-COD-CATEGORIA
+           MOVE TABPRO-COD-PRODUTO     TO HIST-COD-PRODUTO
+      *    HIST_DT_HORA E' GRAVADA PELO CURRENT TIMESTAMP DO DB2 NO
+      *    INSERT ABAIXO; HIST-DT-HORA NAO E' USADA COMO HOST VAR AQUI.
+      *
            EXEC SQL
-           UPDATE DB2ADMIN.TABPRO 
-              SET TABPRO_PRECO           = :TABPRO-PRECO
-              WHERE TABPRO_COD_GRUPO     = :TABPRO-COD-GRUPO
-                AND TABPRO_COD_CATEGORIA = :TABPRO-COD-CATEGORIA
-                AND TABPRO_COD_PRODUTO   = :TABPRO-COD-PRODUTO
+               INSERT INTO DB2ADMIN.TABPRO_HIST
+                   ( HIST_COD_GRUPO, HIST_COD_CATEGORIA,
+                     HIST_COD_PRODUTO, HIST_DT_HORA, HIST_ACAO,
+                     HIST_PRECO_ANT, HIST_PRECO_NOVO )
+               VALUES
+                   ( :HIST-COD-GRUPO, :HIST-COD-CATEGORIA,
+                     :HIST-COD-PRODUTO, CURRENT TIMESTAMP, :HIST-ACAO,
+                     :HIST-PRECO-ANT, :HIST-PRECO-NOVO )
            END-EXEC
-      *       
+      *
            IF SQLCODE NOT EQUAL ZEROS
-              DISPLAY 'ERRO DE UPDATE: 'SQLCODE
-              PERFORM 3300-FINALIZAR
-           ELSE
-              ADD 1                    TO WRK-ACU-ALTERADOS
-           END-IF.   
-      * 
-       2200-99-FIM.                    EXIT. 
-      * 
+               DISPLAY 'ERRO DE GRAVACAO DO HISTORICO TABPRO_HIST: '
+                        SQLCODE
+           END-IF.
+      *
+       2600-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * REJEITA O REGISTRO ATUAL (SQLCODE OU FAIXA DE PRECO) E CONTINUA
+      *-----------------------------------------------------------------
+       2700-GRAVAR-REJEITO              SECTION.
+           MOVE TABPRO-COD-GRUPO        TO REJ-COD-GRUPO
+           MOVE TABPRO-COD-CATEGORIA    TO REJ-COD-CATEGORIA
+           MOVE TABPRO-COD-PRODUTO      TO REJ-COD-PRODUTO
+      *
+           EVALUATE TRUE
+               WHEN REJ-OCORRENCIA-SQL
+                   MOVE WRK-CALC-GRUPO       TO REJ-PRECO-CALCULADO
+                   MOVE SQLCODE              TO REJ-SQLCODE
+                   MOVE 'FALHA SQL NO UPDATE'       TO REJ-DESCRICAO
+               WHEN REJ-OCORRENCIA-DELETE
+                   MOVE TABPRO-PRECO         TO REJ-PRECO-CALCULADO
+                   MOVE SQLCODE              TO REJ-SQLCODE
+                   MOVE 'FALHA SQL NO DELETE'       TO REJ-DESCRICAO
+               WHEN REJ-OCORRENCIA-FAIXA
+                   MOVE WRK-CALC-GRUPO       TO REJ-PRECO-CALCULADO
+                   MOVE ZEROS                TO REJ-SQLCODE
+                   MOVE 'FORA DA FAIXA MIN/MAX CATEG' TO REJ-DESCRICAO
+                   ADD 1                      TO WRK-ACU-FORA-FAIXA
+               WHEN REJ-OCORRENCIA-ACAO
+                   MOVE TABPRO-PRECO         TO REJ-PRECO-CALCULADO
+                   MOVE ZEROS                TO REJ-SQLCODE
+                   MOVE 'ACAO INVALIDA NO ARQCTL'   TO REJ-DESCRICAO
+               WHEN REJ-OCORRENCIA-ARQUIVO
+                   MOVE TABPRO-PRECO         TO REJ-PRECO-CALCULADO
+                   MOVE SQLCODE              TO REJ-SQLCODE
+                   MOVE 'FALHA AO ARQUIVAR EXCLUIDO'  TO REJ-DESCRICAO
+           END-EVALUATE
+      *
+           WRITE REG-ARQREJ FROM REG-REJ-DADOS
+      *
+           ADD 1 TO WRK-ACU-REJEITADOS.
+      *
+       2700-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * IMPRESSAO DAS LINHAS DE DETALHE DA LISTAGEM (RELPRO)
+      *-----------------------------------------------------------------
+       2810-IMPRIMIR-DETALHE-DEL        SECTION.
+           MOVE TABPRO-COD-GRUPO        TO DET-GRUPO
+           MOVE TABPRO-COD-CATEGORIA    TO DET-CATEGORIA
+           MOVE TABPRO-COD-PRODUTO      TO DET-PRODUTO
+           MOVE TABPRO-PRECO            TO DET-PRECO-ANT
+           MOVE ZEROS                   TO DET-PRECO-NOVO
+           MOVE 'DELETADO'              TO DET-OCORRENCIA
+      *
+           PERFORM 2840-ESCREVER-LINHA-RELPRO THRU 2840-99-FIM.
+      *
+       2810-99-FIM.                    EXIT.
+      *
+       2820-IMPRIMIR-DETALHE-ALT        SECTION.
+           MOVE TABPRO-COD-GRUPO        TO DET-GRUPO
+           MOVE TABPRO-COD-CATEGORIA    TO DET-CATEGORIA
+           MOVE TABPRO-COD-PRODUTO      TO DET-PRODUTO
+           MOVE WRK-PRECO-ANT           TO DET-PRECO-ANT
+           MOVE TABPRO-PRECO            TO DET-PRECO-NOVO
+           MOVE 'ALTERADO'              TO DET-OCORRENCIA
+      *
+           PERFORM 2840-ESCREVER-LINHA-RELPRO THRU 2840-99-FIM.
+      *
+       2820-99-FIM.                    EXIT.
+      *
+       2830-IMPRIMIR-DETALHE-PROG       SECTION.
+           MOVE TABPRO-COD-GRUPO        TO DET-GRUPO
+           MOVE TABPRO-COD-CATEGORIA    TO DET-CATEGORIA
+           MOVE TABPRO-COD-PRODUTO      TO DET-PRODUTO
+           MOVE TABPRO-PRECO            TO DET-PRECO-ANT
+           MOVE WRK-CALC-GRUPO          TO DET-PRECO-NOVO
+           MOVE 'PROGRAMADO'            TO DET-OCORRENCIA
+      *
+           PERFORM 2840-ESCREVER-LINHA-RELPRO THRU 2840-99-FIM.
+      *
+       2830-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * CONTROLE DE QUEBRA DE PAGINA DA LISTAGEM RELPRO
+      *-----------------------------------------------------------------
+       2840-ESCREVER-LINHA-RELPRO       SECTION.
+           IF WRK-LIN-ATUAL GREATER OR EQUAL WRK-MAX-LINHAS
+               PERFORM 1041-CABECALHO-RELPRO THRU 1041-99-FIM
+           END-IF
+      *
+           WRITE REG-RELPRO FROM WRK-RELPRO-DET
+           ADD 1 TO WRK-LIN-ATUAL.
+      *
+       2840-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * COMMIT A CADA N REGISTROS (WRK-QTD-COMMIT-CTL) E CHECKPOINT
+      *-----------------------------------------------------------------
+       2900-VERIFICAR-COMMIT            SECTION.
+           ADD 1 TO WRK-CONT-COMMIT
+      *
+           IF WRK-CONT-COMMIT GREATER OR EQUAL WRK-QTD-COMMIT-CTL
+               PERFORM 2950-COMMIT-PARCIAL THRU 2950-99-FIM
+               MOVE ZEROS TO WRK-CONT-COMMIT
+           END-IF.
+      *
+       2900-99-FIM.                    EXIT.
+      *
+       2950-COMMIT-PARCIAL              SECTION.
+           IF NOT WRK-MODO-SIMULACAO
+               EXEC SQL
+                   COMMIT WORK
+               END-EXEC
+      *
+               IF SQLCODE NOT EQUAL ZEROS
+                   DISPLAY 'ERRO NO COMMIT PARCIAL: ' SQLCODE
+                   PERFORM 3300-FINALIZAR THRU 3300-99-FIM
+               END-IF
+      *
+               MOVE TABPRO-COD-GRUPO      TO REIN-COD-GRUPO
+               MOVE TABPRO-COD-CATEGORIA  TO REIN-COD-CATEGORIA
+               MOVE TABPRO-COD-PRODUTO    TO REIN-COD-PRODUTO
+               MOVE WRK-TIMESTAMP (1:14)  TO REIN-DT-HORA
+               MOVE WRK-IND-VIGENCIA      TO REIN-IND-VIGENCIA
+      *
+               WRITE REG-ARQREIN FROM REG-REIN-DADOS
+           END-IF.
+      *
+       2950-99-FIM.                    EXIT.
+      *
       **----------------------------------------------------------------
       * EXECUTANDO TRATAMENTOS FINAIS.
       *-----------------------------------------------------------------
        3000-TERMINAR.
            PERFORM 3100-TRATAMENTOS-FINAIS
+           PERFORM 3150-RELATORIO-IMPACTO
            PERFORM 3200-FECHAR-CURSOR.
-      *     
-       3000-99-FIM.                    EXIT.  
-      * 
+      *
+       3000-99-FIM.                    EXIT.
+      *
        3100-TRATAMENTOS-FINAIS.
-      * 
+      *
            MOVE WRK-ACU-TABPRO         TO WRK-MASC-TABPRO
            MOVE WRK-ACU-ALTERADOS      TO WRK-MASC-ALTERADOS
            MOVE WRK-ACU-DELETADOS      TO WRK-MASC-DELETADOS
-      *     
-           DISPLAY 'TOTAL DE REGISTROS LIDOS..: 'WRK-MASC-TABPRO 
+           MOVE WRK-ACU-REJEITADOS     TO WRK-MASC-REJEITADOS
+           MOVE WRK-ACU-FORA-FAIXA     TO WRK-MASC-FORA-FAIXA
+           MOVE WRK-ACU-IGNORADOS      TO WRK-MASC-IGNORADOS
+      *
+           DISPLAY 'TOTAL DE REGISTROS LIDOS..: 'WRK-MASC-TABPRO
            DISPLAY 'TOTAL REGISTROS ALTERADOS.: 'WRK-MASC-ALTERADOS
-           DISPLAY 'TOTAL REGISTROS DELETADOS : 'WRK-MASC-DELETADOS.
-      *     
-       3100-99-FIM.                    EXIT.   
+           DISPLAY 'TOTAL REGISTROS DELETADOS : 'WRK-MASC-DELETADOS
+           DISPLAY 'TOTAL REGISTROS REJEITADOS: 'WRK-MASC-REJEITADOS
+           DISPLAY 'TOTAL FORA DA FAIXA DE PRECO: 'WRK-MASC-FORA-FAIXA
+           DISPLAY 'TOTAL REGISTROS IGNORADOS.: 'WRK-MASC-IGNORADOS
+      *
+           MOVE WRK-ACU-TABPRO          TO TOT-LIDOS
+           MOVE WRK-ACU-ALTERADOS       TO TOT-ALTERADOS
+           MOVE WRK-ACU-DELETADOS       TO TOT-DELETADOS
+           MOVE WRK-ACU-REJEITADOS      TO TOT-REJEITADOS
+           MOVE WRK-ACU-FORA-FAIXA      TO TOT-FORA-FAIXA
+           MOVE WRK-ACU-IGNORADOS       TO TOT-IGNORADOS
+      *
+           WRITE REG-RELPRO FROM SPACES
+           WRITE REG-RELPRO FROM WRK-RELPRO-TOT
+           WRITE REG-RELPRO FROM WRK-RELPRO-TOT2
+           WRITE REG-RELPRO FROM WRK-RELPRO-TOT3
+           WRITE REG-RELPRO FROM WRK-RELPRO-TOT4
+           WRITE REG-RELPRO FROM WRK-RELPRO-TOT5
+           WRITE REG-RELPRO FROM WRK-RELPRO-TOT6.
+      *
+       3100-99-FIM.                    EXIT.
+      *-----------------------------------------------------------------
+      * IMPRESSAO DO RESUMO DE IMPACTO MONETARIO POR GRUPO/CATEGORIA
+      *-----------------------------------------------------------------
+       3150-RELATORIO-IMPACTO.
+           MOVE ZEROS TO WRK-DELTA-PRECO
+      *
+           IF WRK-QTD-IMPACTO GREATER ZEROS
+               SET WRK-IDX-IMPACTO TO 1
+               PERFORM 3160-IMPRIMIR-IMPACTO
+                   VARYING WRK-IDX-IMPACTO FROM 1 BY 1
+                   UNTIL WRK-IDX-IMPACTO GREATER WRK-QTD-IMPACTO
+           END-IF
+      *
+           MOVE WRK-DELTA-PRECO TO TOT-IMPACTO
+           WRITE REG-RELIMP FROM SPACES
+           WRITE REG-RELIMP FROM WRK-RELIMP-TOT.
+      *
+       3150-99-FIM.                    EXIT.
+      *
+       3160-IMPRIMIR-IMPACTO.
+           MOVE WRK-IMP-GRUPO (WRK-IDX-IMPACTO)      TO IMP-GRUPO
+           MOVE WRK-IMP-CATEGORIA (WRK-IDX-IMPACTO)  TO IMP-CATEGORIA
+           MOVE WRK-IMP-QTDE (WRK-IDX-IMPACTO)       TO IMP-QTDE
+           MOVE WRK-IMP-VALOR-DELTA (WRK-IDX-IMPACTO) TO IMP-VALOR
+      *
+           ADD WRK-IMP-VALOR-DELTA (WRK-IDX-IMPACTO) TO WRK-DELTA-PRECO
+      *
+           WRITE REG-RELIMP FROM WRK-RELIMP-DET.
+      *
+       3160-99-FIM.                    EXIT.
       *
        3200-FECHAR-CURSOR.
-      *    
-           EXEC SQL
-              CLOSE CSR01-TABPRO
-           END-EXEC
-      *     
+      *
+           IF WRK-CURSOR-VIGENCIA
+               EXEC SQL
+                  CLOSE CSR02-TABPRO-VIG
+               END-EXEC
+           ELSE
+               EXEC SQL
+                  CLOSE CSR01-TABPRO
+               END-EXEC
+           END-IF
+      *
            IF SQLCODE NOT EQUAL ZEROS
               DISPLAY 'ERRO DE CLOSE: ' SQLCODE
               PERFORM 3300-FINALIZAR
-           END-IF   
+           END-IF
+      *
+           IF NOT WRK-MODO-SIMULACAO
+               EXEC SQL
+                   COMMIT WORK
+               END-EXEC
+      *
+               IF SQLCODE NOT EQUAL ZEROS
+                  DISPLAY 'ERRO NO COMMIT: ' SQLCODE
+                  PERFORM 3300-FINALIZAR
+               END-IF
+           END-IF
+      *
+           CLOSE RELPRO-ARQ
+           CLOSE RELIMP-ARQ
+           CLOSE ARQREJ-ARQ
+           CLOSE ARQREIN-ARQ.
       *
-           EXEC SQL
-               COMMIT WORK    
-           END-EXEC
-      *     
-           IF SQLCODE NOT EQUAL ZEROS
-              DISPLAY 'ERRO NO COMMIT: ' SQLCODE
-              PERFORM 3300-FINALIZAR
-           END-IF.
-      *     
        3200-99-FIM.                    EXIT.
-      * 
+      *
        3300-FINALIZAR.
-      * 
+      *
            GOBACK.
        3300-99-FIM.                    EXIT.
-      * 
\ No newline at end of file
+      *

@@ -0,0 +1,34 @@
+      *================================================================*
+      *    DCLGEN TABLE(DB2ADMIN.TABPRO)                               *
+      *    LAYOUT DOS CAMPOS DA TABELA TABPRO PARA USO COMO HOST VAR   *
+      *----------------------------------------------------------------*
+      *    15/03/2024  RPS  INCLUIDOS TABPRO_PRECO_MIN E               *
+      *                     TABPRO_PRECO_MAX (FAIXA DE PRECO/CATEGORIA)*
+      *    02/05/2024  RPS  INCLUIDOS TABPRO_PRECO_NOVO E              *
+      *                     TABPRO_DT_VIGENCIA (PRECO PROGRAMADO)      *
+      *================================================================*
+           EXEC SQL DECLARE DB2ADMIN.TABPRO TABLE
+           ( TABPRO_COD_GRUPO            DECIMAL(1,0)    NOT NULL,
+             TABPRO_COD_CATEGORIA        DECIMAL(3,0)    NOT NULL,
+             TABPRO_COD_PRODUTO          DECIMAL(9,0)    NOT NULL,
+             TABPRO_PRECO                DECIMAL(10,2)   NOT NULL,
+             TABPRO_PRECO_MIN            DECIMAL(10,2)   NOT NULL,
+             TABPRO_PRECO_MAX            DECIMAL(10,2)   NOT NULL,
+             TABPRO_PRECO_NOVO           DECIMAL(10,2),
+             TABPRO_DT_VIGENCIA          DATE
+           ) END-EXEC.
+       01  DCLTABPRO-REGISTRO.
+           10 TABPRO-COD-GRUPO          PIC S9(1)      USAGE COMP-3.
+           10 TABPRO-COD-CATEGORIA      PIC S9(3)      USAGE COMP-3.
+           10 TABPRO-COD-PRODUTO        PIC S9(9)      USAGE COMP-3.
+           10 TABPRO-PRECO              PIC S9(8)V9(2) USAGE COMP-3.
+           10 TABPRO-PRECO-MIN          PIC S9(8)V9(2) USAGE COMP-3.
+           10 TABPRO-PRECO-MAX          PIC S9(8)V9(2) USAGE COMP-3.
+           10 TABPRO-PRECO-NOVO         PIC S9(8)V9(2) USAGE COMP-3.
+           10 TABPRO-DT-VIGENCIA        PIC X(10).
+      *----------------------------------------------------------------*
+      *    INDICADORES DE NULO PARA AS COLUNAS OPCIONAIS ACIMA         *
+      *----------------------------------------------------------------*
+       01  DCLTABPRO-INDICADORES.
+           10 IND-TABPRO-PRECO-NOVO     PIC S9(4) USAGE COMP.
+           10 IND-TABPRO-DT-VIGENCIA    PIC S9(4) USAGE COMP.

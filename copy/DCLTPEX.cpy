@@ -0,0 +1,19 @@
+      *================================================================*
+      *    DCLGEN TABLE(DB2ADMIN.TABPRO_EXCLUIDOS)                     *
+      *    PRODUTOS EXCLUIDOS DA TABELA TABPRO - ARQUIVO HISTORICO     *
+      *----------------------------------------------------------------*
+      *    15/03/2024  RPS  CRIACAO DO MEMBRO                          *
+      *================================================================*
+           EXEC SQL DECLARE DB2ADMIN.TABPRO_EXCLUIDOS TABLE
+           ( EXCL_COD_GRUPO              DECIMAL(1,0)    NOT NULL,
+             EXCL_COD_CATEGORIA          DECIMAL(3,0)    NOT NULL,
+             EXCL_COD_PRODUTO            DECIMAL(9,0)    NOT NULL,
+             EXCL_PRECO                  DECIMAL(10,2)   NOT NULL,
+             EXCL_DT_EXCLUSAO            DATE            NOT NULL
+           ) END-EXEC.
+       01  DCLTPEX-REGISTRO.
+           10 EXCL-COD-GRUPO            PIC S9(1)      USAGE COMP-3.
+           10 EXCL-COD-CATEGORIA        PIC S9(3)      USAGE COMP-3.
+           10 EXCL-COD-PRODUTO          PIC S9(9)      USAGE COMP-3.
+           10 EXCL-PRECO                PIC S9(8)V9(2) USAGE COMP-3.
+           10 EXCL-DT-EXCLUSAO          PIC X(10).

@@ -0,0 +1,23 @@
+      *================================================================*
+      *    DCLGEN TABLE(DB2ADMIN.TABPRO_HIST)                          *
+      *    HISTORICO DE ALTERACOES/EXCLUSOES DE PRECO DA TABELA TABPRO *
+      *----------------------------------------------------------------*
+      *    15/03/2024  RPS  CRIACAO DO MEMBRO                          *
+      *================================================================*
+           EXEC SQL DECLARE DB2ADMIN.TABPRO_HIST TABLE
+           ( HIST_COD_GRUPO              DECIMAL(1,0)    NOT NULL,
+             HIST_COD_CATEGORIA          DECIMAL(3,0)    NOT NULL,
+             HIST_COD_PRODUTO            DECIMAL(9,0)    NOT NULL,
+             HIST_DT_HORA                TIMESTAMP       NOT NULL,
+             HIST_ACAO                   CHAR(1)         NOT NULL,
+             HIST_PRECO_ANT              DECIMAL(10,2)   NOT NULL,
+             HIST_PRECO_NOVO             DECIMAL(10,2)   NOT NULL
+           ) END-EXEC.
+       01  DCLTPHI-REGISTRO.
+           10 HIST-COD-GRUPO            PIC S9(1)      USAGE COMP-3.
+           10 HIST-COD-CATEGORIA        PIC S9(3)      USAGE COMP-3.
+           10 HIST-COD-PRODUTO          PIC S9(9)      USAGE COMP-3.
+           10 HIST-DT-HORA              PIC X(26).
+           10 HIST-ACAO                 PIC X(01).
+           10 HIST-PRECO-ANT            PIC S9(8)V9(2) USAGE COMP-3.
+           10 HIST-PRECO-NOVO           PIC S9(8)V9(2) USAGE COMP-3.
